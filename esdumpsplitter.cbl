@@ -8,11 +8,43 @@
            select inputdump  assign to ws-infile
            organization line sequential
            file status is fs-stat.
-       
+
            select outputdump assign to ws-outfile
            organization line sequential
            file status is fs-stat.
 
+           select filelistdump assign to ws-filelistname
+           organization line sequential
+           file status is fs-stat.
+
+           select listsrcdump assign to ws-listsrcname
+           organization line sequential
+           file status is fs-stat.
+
+           select optional sigfile assign to ws-sigfilename
+           organization line sequential
+           file status is fs-stat.
+
+           select optional ckptfile assign to ws-ckptfilename
+           organization line sequential
+           file status is fs-stat.
+
+           select csvdump    assign to ws-csvfilename
+           organization line sequential
+           file status is fs-stat.
+
+           select ovflwdump  assign to ws-ovflwfilename
+           organization line sequential
+           file status is fs-stat.
+
+           select auditdump  assign to ws-auditfilename
+           organization line sequential
+           file status is fs-stat.
+
+           select summaryrpt assign to ws-summaryfilename
+           organization line sequential
+           file status is fs-stat.
+
        data division.
        file section.
        fd  inputdump.
@@ -21,12 +53,37 @@
        fd  outputdump.
        01  out-dump-rec              pic x(255).
 
+       fd  filelistdump.
+       01  fl-dump-rec               pic x(255).
+
+       fd  listsrcdump.
+       01  ls-dump-rec               pic x(255).
+
+       fd  sigfile.
+       01  sig-rec                   pic x(255).
+
+       fd  ckptfile.
+       01  ckpt-rec                  pic x(255).
+
+       fd  csvdump.
+       01  csv-rec                   pic x(255).
+
+       fd  ovflwdump.
+       01  ovflw-rec                 pic x(255).
+
+       fd  auditdump.
+       01  audit-rec                 pic x(255).
+
+       fd  summaryrpt.
+       01  summary-out-rec           pic x(255).
+
        working-storage section.
        78  78-table-max            value 2000000.
        01  wf-corruption-flag        pic 9.
            88  not-corrupt                 value 0.
            88  corruption-detected         value 1.
-       01  ws-rename-filename      pic x(300).    
+       01  ws-rename-filename      pic x(300).
+       01  ws-csv-rename-filename  pic x(300).
        01  ws-base                 pic x(255).
        01  ws-text1                pic x(30).
        01  ws-text2                pic x(30).
@@ -46,61 +103,550 @@
        01  fs-disp                 pic 999.
        01  ws-infile               pic x(255).
        01  ws-outfile              pic x(255).
+       01  ws-csvfilename          pic x(255).
+
+      ***** Machine-readable control-block CSV, written alongside the
+      ***** text memory map in each split dump's own ".csv" file.
+       01  ws-csv-addr-disp        pic z(9)9.
+       01  ws-csv-length-disp      pic z(9)9.
+
+      ***** Guarantee unique output filenames within a run - two dump
+      ***** headers landing on the same date/time token would otherwise
+      ***** collide and the second OPEN OUTPUT would silently overwrite
+      ***** the first one's split files.
+       78  78-outname-max          value 100000.
+       01  ws-outname-num          pic s9(9) comp-5 value 0.
+       01  ws-outname-table.
+           03  ws-outname-entry    occurs 1 to 78-outname-max
+                                    depending on ws-outname-num.
+               05  ws-outname-used pic x(255).
+       01  ws-outname-base         pic x(255).
+       01  ws-outname-candidate    pic x(255).
+       01  ws-outname-seq          pic 9(4) value 0.
+       01  ws-outname-seq-disp     pic 9(4).
+       01  ws-outname-match-flag   pic x value space.
+           88  outname-not-matched        value space.
+           88  outname-matched            value "1".
+
+      ***** A dump with more control blocks than 78-table-max can hold
+      ***** spills the excess into this work file instead of abending
+      ***** on a subscript out of range, so the memory map still comes
+      ***** out complete (just paginated - the table-sized part sorted
+      ***** and range-checked as usual, the spilled part listed after
+      ***** it in the order it was found).
+       01  ws-ovflwfilename        pic x(255) value "ESDSPLIT.OVERFLOW.TMP".
+       01  ws-overflow-num         pic 9(9)  value 0.
+       01  ws-overflow-flag        pic x     value space.
+           88  no-overflow                 value space.
+           88  has-overflow                value "1".
+       01  ws-end-of-ovflw-flag    pic x     value space.
+           88  not-end-of-ovflw            value space.
+           88  end-of-ovflw                value "1".
+
+      ***** Persistent cross-run audit trail - one line appended for
+      ***** every split dump this or any earlier run has produced, so a
+      ***** month's worth of corruption incidents can be shown to the
+      ***** storage team even after a renamed output file is cleaned up
+      ***** or renamed back.
+       01  ws-auditfilename        pic x(255) value "ESDSPLIT.AUDIT.LOG".
+       01  ws-audit-date           pic 9(8).
+       01  ws-audit-time           pic 9(8).
+       01  ws-audit-ts             pic x(17).
+       01  ws-audit-outname        pic x(255).
+       01  ws-audit-dumpseq-disp   pic z(8)9.
+       01  ws-audit-corrupt-disp   pic x(3).
+
+      ***** End-of-job summary report - one row per split dump produced
+      ***** this run (across every input file), written once at the
+      ***** very end instead of just the console's dump count, so one
+      ***** file can be attached to an incident ticket. Entries are
+      ***** accumulated here as each dump closes and written out by
+      ***** write-summary-report after the last input file is done.
+       01  ws-summaryfilename      pic x(255) value "ESDSPLIT.SUMMARY.RPT".
+       01  ws-dump-reccount        pic 9(9)  value 0.
+       01  ws-dump-blockcount      pic 9(9)  value 0.
+       78  78-summary-max          value 100000.
+       01  ws-summary-num          pic s9(9) comp-5 value 0.
+       01  ws-summary-table.
+           03  ws-summary-entry    occurs 1 to 78-summary-max
+                                    depending on ws-summary-num.
+               05  ws-summary-outname     pic x(255).
+               05  ws-summary-reccount    pic 9(9).
+               05  ws-summary-blockcount  pic 9(9).
+               05  ws-summary-corrupt     pic x(3).
+       01  ws-summary-reccount-disp   pic z(8)9.
+       01  ws-summary-blockcount-disp pic z(8)9.
 
        01  ws-end-of-file-flag     pic x   value space.
            88  not-end-of-file             value space.
            88  end-of-file                 value "1".
 
+      ***** Support for replaying an in-progress dump's already-written
+      ***** output back through control-block detection on a mid-dump
+      ***** checkpoint resume (see restore-control-blocks).
+       01  ws-saved-dump-rec       pic x(255).
+       01  ws-end-of-prior-dump-flag pic x value space.
+           88  not-end-of-prior-dump       value space.
+           88  end-of-prior-dump           value "1".
+
+      ***** Multi-file invocation support (directory / wildcard / list file)
+       01  ws-cmdline              pic x(2000).
+       01  ws-filelistname         pic x(255) value "ESDSPLIT.FILELIST.TMP".
+       01  ws-listsrcname          pic x(255).
+       01  ws-grand-total          binary-long value 0.
+       01  ws-cmd-pos              pic s9(9) comp-5.
+       01  ws-cmd-tok-len          pic s9(9) comp-5.
+       01  ws-cmd-token            pic x(255).
+       01  ws-end-of-filelist-flag pic x   value space.
+           88  not-end-of-filelist         value space.
+           88  end-of-filelist              value "1".
+       01  ws-end-of-listsrc-flag  pic x   value space.
+           88  not-end-of-listsrc          value space.
+           88  end-of-listsrc               value "1".
+
        01  ws-cnt1                 pic s9(9) comp-5.
        01  ws-cnt2                 pic s9(9) comp-5.
        01  ws-cnt3                 pic s9(9) comp-5.
        01  ws-cnt4                 pic s9(9) comp-5.
        01  ws-control-num          pic s9(9) comp-5 value 0.
+
+      ***** Control Block Type Summary support
+       78  78-type-max             value 2000.
+       01  ws-type-num             pic s9(9) comp-5 value 0.
+       01  ws-blk-type             pic x(30).
+       01  ws-type-summary-table.
+           03  ws-type-summary-entry occurs 1 to 78-type-max
+                                      depending on ws-type-num.
+               05  ws-type-name        pic x(30).
+               05  ws-type-count       pic 9(7).
+
+      ***** ws-control-parsed-addr/ws-control-length are sized for a
+      ***** 10-digit decimal address (see also the hex-vs-decimal open
+      ***** question below) - an address wider than that is silently
+      ***** high-order truncated by the MOVE in find-block-range rather
+      ***** than flagged, which is a separate risk from the encoding
+      ***** question and would need checking against a real dump too.
        01  ws-control-block-table.
            03  ws-control-block occurs 1 to 78-table-max
                                 depending on ws-control-num
-                            ascending key is ws-control-addr.
-               05  filler          pic x(42).
-               04  ws-control-addr pic x(213).
-                            
+                     ascending key is ws-control-parsed-addr.
+               05  ws-control-text        pic x(255).
+               05  ws-control-parsed-addr pic 9(10).
+               05  ws-control-length      pic 9(10).
+               05  ws-control-type        pic x(30).
+
+
+      ***** Corruption signature list support - defaults to the three
+      ***** historical literals, overridable from an external control
+      ***** file (one signature string per line) named by ws-sigfilename.
+       01  ws-sigfilename          pic x(255) value "ESDSPLIT.SIGNATURES".
+       01  ws-end-of-sigfile-flag  pic x   value space.
+           88  not-end-of-sigfile          value space.
+           88  end-of-sigfile               value "1".
+       78  78-sig-max              value 100.
+       01  ws-sig-num              pic s9(9) comp-5 value 0.
+       01  ws-signature-table.
+           03  ws-signature-entry  occurs 1 to 78-sig-max
+                                     depending on ws-sig-num.
+               05  ws-signature        pic x(60).
+               05  ws-signature-len    pic s9(4) comp-5.
+       01  ws-sig-set-text         pic x(60).
+       01  ws-sig-hit              pic s9(9) comp-5.
+
+      ***** Checkpoint / restart support for huge input files - lets a
+      ***** rerun after an abend resume from the last completed dump
+      ***** boundary (or the last checkpoint interval inside a single
+      ***** huge dump) instead of re-splitting dumps already written.
+       01  ws-ckptfilename         pic x(255).
+       01  ws-ckpt-base            pic x(255).
+       78  78-ckpt-interval        value 100000.
+       01  ws-ckpt-countdown       pic s9(9) comp-5 value 0.
+       01  ws-input-reccount       pic 9(9)  value 0.
+       01  ws-ckpt-reccount        pic 9(9)  value 0.
+       01  ws-ckpt-dumps           pic 9(9)  value 0.
+       01  ws-ckpt-temp            pic 9(9)  value 0.
+       01  ws-ckpt-outfile         pic x(255).
+       01  ws-resuming-flag        pic x   value space.
+           88  not-resuming                value space.
+           88  resuming-from-checkpoint    value "1".
+       01  ws-skipping-flag        pic x   value space.
+           88  not-skipping-checkpointed   value space.
+           88  skipping-checkpointed-input value "1".
+       01  ws-ckpt-inprogress-flag pic x   value space.
+           88  ckpt-dump-not-inprogress    value space.
+           88  ckpt-dump-inprogress        value "1".
+       01  ws-outfile-flag         pic x   value space.
+           88  outfile-not-open            value space.
+           88  outfile-is-open             value "1".
+
+      ***** Address-range overlap/gap support - a stronger corruption
+      ***** signal than the keyword signature list, checked once the
+      ***** control blocks are in address order. Real memory maps
+      ***** routinely carry a few bytes of alignment padding between
+      ***** control blocks, so only a gap wider than 78-gap-threshold
+      ***** is treated as suspicious - a bare nonzero gap would flag
+      ***** nearly every block boundary and bury the real signal.
+       01  ws-scan-text            pic x(255).
+      ***** same 10-digit sizing caveat as ws-control-parsed-addr above
+      ***** applies here - a wider address is truncated, not flagged.
+       01  ws-blk-addr             pic 9(10) value 0.
+       01  ws-blk-length           pic 9(10) value 0.
+       01  ws-this-endaddr         pic 9(10) value 0.
+       01  ws-next-addr            pic 9(10) value 0.
+       01  ws-gap-size             pic s9(10) value 0.
+       78  78-gap-threshold        value 16.
 
 
        procedure division.
-       
+
+           perform read-signatures
+
            perform get-inputfilename
-       
+
+           perform process-all-dumpfiles
+
+           perform write-summary-report
+
+           display "Total Number of Dumps Processed = " ws-grand-total
+
+           goback.
+
+       get-inputfilename section.
+
+      ***** Get the list of dump files to process from the command line.
+      ***** Each word on the command line may be a single dump file, or
+      ***** "@listfile" naming a file that itself contains one dump
+      ***** filename per line - this is how a directory full of dumps
+      ***** is handed to us. Whatever the shell expanded a wildcard
+      ***** into is just more words here.
+           accept ws-cmdline from command-line
+           if ws-cmdline = spaces
+               display "Usage : ESDumpSplitter filename ..."
+               display "      For example:-"
+               display "        ESDumpSplitter casdumpa.txt"
+               display "        ESDumpSplitter /dumps/*.txt"
+               display "        ESDumpSplitter @tonights.lst"
+               display "The input is one or more text formatted ES Dumps."
+               display "A word starting with @ names a file that itself"
+               display "lists one dump filename per line."
+               stop run
+           end-if
+
+           display "filelistname" upon environment-name
+           display ws-filelistname upon environment-value
+           open output filelistdump
+           perform check-status
+
+           move 1 to ws-cmd-pos
+           perform until ws-cmd-pos > length of ws-cmdline
+               perform extract-cmdline-token
+               if ws-cmd-token not = spaces
+                   perform expand-cmdline-token
+               end-if
+           end-perform
+
+           close filelistdump
+           perform check-status
+           .
+
+       extract-cmdline-token section.
+
+      ***** Pull the next space-delimited word starting at ws-cmd-pos,
+      ***** leaving ws-cmd-pos positioned just past it.
+           move spaces to ws-cmd-token
+           move 0 to ws-cmd-tok-len
+           perform until ws-cmd-pos > length of ws-cmdline
+                   or ws-cmdline(ws-cmd-pos:1) not = space
+               add 1 to ws-cmd-pos
+           end-perform
+           perform until ws-cmd-pos > length of ws-cmdline
+                   or ws-cmdline(ws-cmd-pos:1) = space
+               if ws-cmd-tok-len < length of ws-cmd-token
+                   add 1 to ws-cmd-tok-len
+                   move ws-cmdline(ws-cmd-pos:1)
+                       to ws-cmd-token(ws-cmd-tok-len:1)
+               end-if
+               add 1 to ws-cmd-pos
+           end-perform
+           .
+
+       expand-cmdline-token section.
+
+      ***** A leading "@" names a list file of dump filenames, copied
+      ***** straight into the run's filelist - this is how a directory
+      ***** full of dumps is handed to us: "ls dumps/*.txt >tonights.lst"
+      ***** followed by "ESDumpSplitter @tonights.lst". Anything else is
+      ***** taken as a dump filename in its own right; a shell-expanded
+      ***** wildcard on the command line just means several such words.
+           if ws-cmd-token(1:1) = "@"
+               move ws-cmd-token(2:254) to ws-listsrcname
+               perform copy-listsrc-to-filelist
+           else
+               move ws-cmd-token to fl-dump-rec
+               write fl-dump-rec
+               perform check-status
+           end-if
+           .
+
+       copy-listsrc-to-filelist section.
+
+           move space to ws-end-of-listsrc-flag
+           display "listsrcname" upon environment-name
+           display ws-listsrcname upon environment-value
+           open input listsrcdump
+           perform check-status
+           perform read-listsrc-entry
+           perform until end-of-listsrc
+               if ls-dump-rec not = spaces
+                   move ls-dump-rec to fl-dump-rec
+                   write fl-dump-rec
+                   perform check-status
+               end-if
+               perform read-listsrc-entry
+           end-perform
+           close listsrcdump
+           perform check-status
+           .
+
+       read-listsrc-entry section.
+
+           read listsrcdump
+               at end set end-of-listsrc to true
+                      exit section
+           end-read
+           perform check-status
+           .
+
+       read-signatures section.
+
+      ***** Load the corruption-signature list. Start with the three
+      ***** historical literals, then - if a signature control file is
+      ***** present - overlay it entirely with one signature per line,
+      ***** so storage management can add or retire a signature just by
+      ***** editing that file, with no code change.
+           move 0 to ws-sig-num
+           move "local-dwe-ENQ-linear-type" to ws-sig-set-text
+           perform set-signature
+           move "Invalid-storage-area" to ws-sig-set-text
+           perform set-signature
+           move "recbuf-linear-type" to ws-sig-set-text
+           perform set-signature
+
+           display "sigfilename" upon environment-name
+           display ws-sigfilename upon environment-value
+           move space to ws-end-of-sigfile-flag
+           open input sigfile
+           if fs-stat = "00"
+               move 0 to ws-sig-num
+               perform read-sigfile-entry
+               perform until end-of-sigfile
+      ***** A line that is blank, or starts with a blank, would tally
+      ***** zero significant characters in set-signature - reject both
+      ***** rather than let a hand-edited file's stray leading space
+      ***** through to a zero-length reference modification later.
+                   if sig-rec not = spaces and sig-rec(1:1) not = space
+                       move sig-rec to ws-sig-set-text
+                       perform set-signature
+                   end-if
+                   perform read-sigfile-entry
+               end-perform
+               close sigfile
+               perform check-status
+           else
+               if fs-stat not = "05"
+                   perform check-status
+               end-if
+           end-if
+           .
+
+       read-sigfile-entry section.
+
+           read sigfile
+               at end set end-of-sigfile to true
+                      exit section
+           end-read
+           perform check-status
+           .
+
+       set-signature section.
+
+      ***** Append one signature to the in-memory table, recording its
+      ***** significant length so the corruption check can reference-
+      ***** modify it instead of matching against trailing padding.
+           if ws-sig-num < 78-sig-max
+               add 1 to ws-sig-num
+               move spaces to ws-signature(ws-sig-num)
+               move ws-sig-set-text to ws-signature(ws-sig-num)
+               move 0 to ws-cnt2
+               inspect ws-sig-set-text tallying ws-cnt2
+                   for characters before initial space
+               move ws-cnt2 to ws-signature-len(ws-sig-num)
+           else
+               display "Signature file has more than " 78-sig-max
+                       " entries - ignoring " ws-sig-set-text(1:40)
+           end-if
+           .
+
+       process-all-dumpfiles section.
+
+      ***** Loop over every dump file gathered by get-inputfilename,
+      ***** splitting each one in turn and rolling its count into a
+      ***** single end-of-run total.
+           move 0 to ws-grand-total
+           display "filelistname" upon environment-name
+           display ws-filelistname upon environment-value
+           open input filelistdump
+           perform check-status
+           perform read-filelist-entry
+           perform until end-of-filelist
+               move fl-dump-rec to ws-infile
+               perform process-one-inputfile
+               add ws-no-of-dumps to ws-grand-total
+               perform read-filelist-entry
+           end-perform
+           close filelistdump
+           perform check-status
+           call "CBL_DELETE_FILE" using ws-filelistname
+           .
+
+       read-filelist-entry section.
+
+           read filelistdump
+               at end set end-of-filelist to true
+                      exit section
+           end-read
+           perform check-status
+           .
+
+       process-one-inputfile section.
+
+      ***** Split a single input dump file, exactly as the program has
+      ***** always done for its one command-line argument - except that
+      ***** we first look for a leftover checkpoint from an earlier,
+      ***** abended run against this same file and resume from it.
+           move 0 to ws-no-of-dumps
+           move space to ws-end-of-file-flag
+           move 0 to ws-input-reccount
+           move 78-ckpt-interval to ws-ckpt-countdown
+           set outfile-not-open to true
+
+           perform read-checkpoint
+
+           display "infile" upon environment-name
+           display ws-infile upon environment-value
            open input inputdump
            perform check-status
 
            perform read-input-dump
+           if resuming-from-checkpoint
+               display "   Resuming " ws-infile(1:40)
+                       " from checkpoint at record " ws-ckpt-reccount
+               set skipping-checkpointed-input to true
+               perform read-input-dump
+                   until end-of-file or ws-input-reccount >= ws-ckpt-reccount
+               set not-skipping-checkpointed to true
+               move ws-ckpt-dumps to ws-no-of-dumps
+               if ckpt-dump-inprogress
+      ***** the checkpoint that set this flag can only be the periodic
+      ***** interval one - a dump-boundary checkpoint always runs after
+      ***** the prior dump's outfile is closed, so it can never catch
+      ***** outfile-is-open true.  gen-output-name bumps ws-no-of-dumps
+      ***** the moment a dump header is seen, before any interval
+      ***** checkpoint can fire, so ws-ckpt-dumps already includes the
+      ***** dump that was still open when this checkpoint was taken -
+      ***** nothing further to add here.
+                   move ws-ckpt-outfile to ws-outfile
+                   perform restore-control-blocks
+                   display "outfile" upon environment-name
+                   display ws-outfile upon environment-value
+                   open extend outputdump
+                   perform check-status
+                   initialize ws-csvfilename
+                   string ws-outfile delimited by ".txt"
+                          ".csv"     delimited by size
+                       into ws-csvfilename
+                   end-string
+                   display "csvfilename" upon environment-name
+                   display ws-csvfilename upon environment-value
+                   open extend csvdump
+                   perform check-status
+                   set outfile-is-open to true
+               end-if
+           end-if
            perform process-record until end-of-file
-           if ws-no-of-dumps > 0
-               if ws-control-num > 0 
+           if outfile-is-open
+               compute ws-dump-blockcount = ws-control-num + ws-overflow-num
+               if ws-control-num > 0
                    perform dump-memory-map
                end-if
                close outputdump
                perform check-status
+               close csvdump
+               perform check-status
+               set outfile-not-open to true
                if corruption-detected
                    perform rename-corrupt-dump
                end-if
+               perform write-audit-entry
+               perform save-summary-entry
            end-if
            close inputdump
            perform check-status
-           display "Total Number of Dumps Processed = " ws-no-of-dumps
+           call "CBL_DELETE_FILE" using ws-ckptfilename
+           .
 
-           goback.
-           
-       get-inputfilename section.
-       
-      ***** Get File name from command line 
-           accept ws-infile from command-line
-           if ws-infile = spaces
-               display "Usage : ESDumpSplitter filename"
-               display "      For example:-"
-               display "        ESDumpSplitter casdumpa.txt"
-               display "The input is a text formatted ES Dump."
-               stop run
-           end-if
+       restore-control-blocks section.
+
+      ***** Mid-dump resume: ws-outfile already holds every record of
+      ***** this dump's body that was written before the checkpoint
+      ***** fired, but ws-control-block-table (and any overflow file)
+      ***** starts this run empty. Replay those already-written lines
+      ***** through the same control-block detection process-record
+      ***** uses, quietly, before the real resumed input starts adding
+      ***** to it, so no control block already sitting in the reopened
+      ***** .txt goes missing from the eventual memory map, type
+      ***** summary, or CSV. in-dump-rec holds the real next input
+      ***** record to resume from, so it is saved and restored around
+      ***** this replay rather than used as scratch space.
+           move in-dump-rec to ws-saved-dump-rec
+           display "outfile" upon environment-name
+           display ws-outfile upon environment-value
+           open input outputdump
+           perform check-status
+           move 0 to ws-control-num
+           move 0 to ws-overflow-num
+           set no-overflow to true
+           set not-end-of-prior-dump to true
+           perform read-prior-dump-line
+           perform until end-of-prior-dump
+               move 0 to ws-cnt1 ws-cnt2 ws-cnt3
+               inspect out-dump-rec
+                   tallying ws-cnt1 for all "-type "
+                            ws-cnt2 for all "Address:"
+                            ws-cnt3 for all "Length:"
+               if ws-cnt1 > 0 and ws-cnt2 > 0 and ws-cnt3 > 0
+                   move out-dump-rec to in-dump-rec
+                   if ws-control-num < 78-table-max
+                       add 1 to ws-control-num
+                       move in-dump-rec to ws-control-text(ws-control-num)
+                   else
+                       perform spill-overflow-block
+                   end-if
+               end-if
+               perform read-prior-dump-line
+           end-perform
+           close outputdump
+           perform check-status
+           move ws-saved-dump-rec to in-dump-rec
+           .
+
+       read-prior-dump-line section.
+
+           read outputdump
+               at end set end-of-prior-dump to true
+                      exit section
+           end-read
+           perform check-status
            .
 
        check-status section.
@@ -115,14 +661,171 @@
                stop run
            end-if
            .
-           
+
+       read-checkpoint section.
+
+      ***** See whether a restart point exists for this input file; if
+      ***** so, remember how far to skip and what state to resume with
+      ***** so we don't re-split dumps already written out. This also
+      ***** restores ws-outname-table/ws-outname-num as they stood at
+      ***** the last checkpoint, so ensure-unique-outname still knows
+      ***** about every base name this input file already used before
+      ***** the abend - without that, a dump landing on the same
+      ***** date/time token as one written before the abend would not
+      ***** be detected as a collision and would silently overwrite it.
+           move space to ws-resuming-flag
+           move 0 to ws-ckpt-reccount ws-ckpt-dumps
+           move spaces to ws-ckpt-outfile
+           set ckpt-dump-not-inprogress to true
+
+           initialize ws-ckpt-base
+           string ws-infile delimited by "."
+               into ws-ckpt-base
+           end-string
+           initialize ws-ckptfilename
+           string ws-ckpt-base delimited by space
+                  ".CKPT"      delimited by size
+               into ws-ckptfilename
+           end-string
+
+           display "ckptfilename" upon environment-name
+           display ws-ckptfilename upon environment-value
+           open input ckptfile
+           if fs-stat = "00"
+               read ckptfile
+               perform check-status
+               move ckpt-rec(1:9) to ws-ckpt-reccount
+               read ckptfile
+               perform check-status
+               move ckpt-rec(1:9) to ws-ckpt-temp
+               move ws-ckpt-temp to ws-ckpt-dumps
+               read ckptfile
+               perform check-status
+               move ckpt-rec to ws-ckpt-outfile
+               read ckptfile
+               perform check-status
+               if ckpt-rec(1:1) = "1"
+                   set ckpt-dump-inprogress to true
+               end-if
+               read ckptfile
+               perform check-status
+               move ckpt-rec(1:9) to ws-ckpt-temp
+               move ws-ckpt-temp to ws-outname-num
+               perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-outname-num
+                   read ckptfile
+                   perform check-status
+                   move ckpt-rec to ws-outname-used(ws-cnt4)
+               end-perform
+               read ckptfile
+               perform check-status
+               move ckpt-rec(1:9) to ws-ckpt-temp
+               move ws-ckpt-temp to ws-summary-num
+               perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-summary-num
+                   read ckptfile
+                   perform check-status
+                   move ckpt-rec to ws-summary-outname(ws-cnt4)
+                   read ckptfile
+                   perform check-status
+                   move ckpt-rec(1:9) to ws-summary-reccount(ws-cnt4)
+                   read ckptfile
+                   perform check-status
+                   move ckpt-rec(1:9) to ws-summary-blockcount(ws-cnt4)
+                   read ckptfile
+                   perform check-status
+                   move ckpt-rec(1:3) to ws-summary-corrupt(ws-cnt4)
+               end-perform
+               set resuming-from-checkpoint to true
+               close ckptfile
+               perform check-status
+           else
+               if fs-stat = "05"
+                   close ckptfile
+                   perform check-status
+               else
+                   perform check-status
+               end-if
+           end-if
+           .
+
+       write-checkpoint section.
+
+      ***** Overwrite the restart file with our latest known-good
+      ***** position, so a rerun after an abend can pick up from here
+      ***** instead of re-splitting dumps already written. The base
+      ***** names already used for this input file's output (see
+      ***** ws-outname-table) are carried along too, so a rerun still
+      ***** knows about names used before the abend.
+           display "ckptfilename" upon environment-name
+           display ws-ckptfilename upon environment-value
+           open output ckptfile
+           if fs-stat not = "00" and fs-stat not = "05"
+               perform check-status
+           end-if
+           move ws-input-reccount to ckpt-rec
+           write ckpt-rec
+           perform check-status
+           move ws-no-of-dumps to ws-ckpt-temp
+           move ws-ckpt-temp to ckpt-rec
+           write ckpt-rec
+           perform check-status
+           move ws-outfile to ckpt-rec
+           write ckpt-rec
+           perform check-status
+           move spaces to ckpt-rec
+           if outfile-is-open
+               move "1" to ckpt-rec(1:1)
+           end-if
+           write ckpt-rec
+           perform check-status
+           move ws-outname-num to ws-ckpt-temp
+           move ws-ckpt-temp to ckpt-rec
+           write ckpt-rec
+           perform check-status
+           perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-outname-num
+               move ws-outname-used(ws-cnt4) to ckpt-rec
+               write ckpt-rec
+               perform check-status
+           end-perform
+           move ws-summary-num to ws-ckpt-temp
+           move ws-ckpt-temp to ckpt-rec
+           write ckpt-rec
+           perform check-status
+           perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-summary-num
+               move ws-summary-outname(ws-cnt4) to ckpt-rec
+               write ckpt-rec
+               perform check-status
+               move spaces to ckpt-rec
+               move ws-summary-reccount(ws-cnt4) to ckpt-rec(1:9)
+               write ckpt-rec
+               perform check-status
+               move spaces to ckpt-rec
+               move ws-summary-blockcount(ws-cnt4) to ckpt-rec(1:9)
+               write ckpt-rec
+               perform check-status
+               move spaces to ckpt-rec
+               move ws-summary-corrupt(ws-cnt4) to ckpt-rec(1:3)
+               write ckpt-rec
+               perform check-status
+           end-perform
+           close ckptfile
+           perform check-status
+           .
+
        read-input-dump section.
-       
+
            read inputdump
                at end set end-of-file to true
                       exit section
            end-read
-           perform check-status          
+           perform check-status
+           add 1 to ws-input-reccount
+           if not-skipping-checkpointed
+               subtract 1 from ws-ckpt-countdown
+               if ws-ckpt-countdown <= 0
+                   perform write-checkpoint
+                   move 78-ckpt-interval to ws-ckpt-countdown
+               end-if
+           end-if
            .
            
        
@@ -132,22 +835,33 @@
        process-record section.
        
            if in-dump-rec(1:21) = "Start of storage dump"
-               set not-corrupt to true                  
-               if ws-no-of-dumps not = 0
-                   if ws-control-num > 0 
+               if outfile-is-open
+                   compute ws-dump-blockcount = ws-control-num + ws-overflow-num
+                   if ws-control-num > 0
                        perform dump-memory-map
                    end-if
                    close outputdump
                    perform check-status
+                   close csvdump
+                   perform check-status
+                   set outfile-not-open to true
+                   if corruption-detected
+                       perform rename-corrupt-dump
+                   end-if
+                   perform write-audit-entry
+                   perform save-summary-entry
+                   perform write-checkpoint
                end-if
-               perform gen-output-name          
+               set not-corrupt to true
+               perform gen-output-name
            end-if
 
            if ws-no-of-dumps > 0
                move in-dump-rec to out-dump-rec
                write out-dump-rec
                perform check-status
-           end-if 
+               add 1 to ws-dump-reccount
+           end-if
            
      ****** Check to see if this is a control block
            move 0 to ws-cnt1 ws-cnt2 ws-cnt3
@@ -156,15 +870,38 @@
                         ws-cnt2 for all "Address:"
                         ws-cnt3 for all "Length:"
            if ws-cnt1 > 0 and ws-cnt2 > 0 and ws-cnt3 > 0
-               add 1 to ws-control-num
-               move in-dump-rec to ws-control-block(ws-control-num)
+               if ws-control-num < 78-table-max
+                   add 1 to ws-control-num
+                   move in-dump-rec to ws-control-text(ws-control-num)
+               else
+                   perform spill-overflow-block
+               end-if
            end-if
        
            perform read-input-dump
            .
-           
+
+       spill-overflow-block section.
+
+      ***** ws-control-block-table is already full for this dump -
+      ***** write the block straight to the overflow work file instead
+      ***** of abending on a subscript out of range.
+           if no-overflow
+               display "ovflwfilename" upon environment-name
+               display ws-ovflwfilename upon environment-value
+               open output ovflwdump
+               perform check-status
+               set has-overflow to true
+           end-if
+           move in-dump-rec to ovflw-rec
+           write ovflw-rec
+           perform check-status
+           add 1 to ws-overflow-num
+           .
+
        gen-output-name section.
-       
+
+           initialize ws-base
            string ws-infile delimited by "."
                into ws-base
            end-string
@@ -182,21 +919,83 @@
            end-unstring
            inspect ws-text6 replacing all "/" by "-"
            inspect ws-text9 replacing all ":" by "-"
-           initialize ws-outfile
+           initialize ws-outname-base
            string ws-base     delimited by space
                   "+"         delimited by size
                   ws-text6    delimited by space
                   "+"         delimited by size
                   ws-text9    delimited by space
-                  ".txt"      delimited by size
+               into ws-outname-base
+           end-string
+           perform ensure-unique-outname
+
+           initialize ws-outfile
+           string ws-outname-base delimited by space
+                  ".txt"           delimited by size
                into ws-outfile
            end-string
+           display "outfile" upon environment-name
+           display ws-outfile upon environment-value
            open output outputdump
-           perform check-status 
-           add 1 to ws-no-of-dumps  
+           perform check-status
+           add 1 to ws-no-of-dumps
+           move 0 to ws-dump-reccount
+           set outfile-is-open to true
            display "   Writing Dump >> " ws-outfile(1:50)
+
+      ***** A matching ".csv" is opened alongside every split dump, one
+      ***** row per control block, for loading straight into a
+      ***** spreadsheet or the incident-tracking database.
+           initialize ws-csvfilename
+           string ws-outname-base delimited by space
+                  ".csv"           delimited by size
+               into ws-csvfilename
+           end-string
+           display "csvfilename" upon environment-name
+           display ws-csvfilename upon environment-value
+           open output csvdump
+           perform check-status
+           move "Address,Length,Type" to csv-rec
+           write csv-rec
+           perform check-status
            .
-           
+
+       ensure-unique-outname section.
+
+      ***** Keep appending a "-NNNN" sequence suffix to ws-outname-base
+      ***** until it no longer collides with a name already used
+      ***** earlier this run - two dump headers landing on the same
+      ***** date/time token would otherwise collide and the second
+      ***** OPEN OUTPUT would silently overwrite the first one's
+      ***** split files.
+           move 0 to ws-outname-seq
+           set outname-matched to true
+           perform until outname-not-matched
+               move ws-outname-base to ws-outname-candidate
+               if ws-outname-seq > 0
+                   move ws-outname-seq to ws-outname-seq-disp
+                   initialize ws-outname-candidate
+                   string ws-outname-base    delimited by space
+                          "-"                delimited by size
+                          ws-outname-seq-disp delimited by size
+                       into ws-outname-candidate
+                   end-string
+               end-if
+               set outname-not-matched to true
+               perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-outname-num
+                   if ws-outname-used(ws-cnt4) = ws-outname-candidate
+                       set outname-matched to true
+                       add 1 to ws-outname-seq
+                   end-if
+               end-perform
+           end-perform
+           move ws-outname-candidate to ws-outname-base
+           if ws-outname-num < 78-outname-max
+               add 1 to ws-outname-num
+               move ws-outname-base to ws-outname-used(ws-outname-num)
+           end-if
+           .
+
        dump-memory-map section.
        
       ***** We will output a memory map of ES Control Blocks from the process
@@ -212,27 +1011,92 @@
            write out-dump-rec from " "
            perform check-status
 
+           move 0 to ws-type-num
+           perform varying ws-cnt1 from 1 by 1 until ws-cnt1 > ws-control-num
+               move ws-control-text(ws-cnt1) to ws-scan-text
+               perform find-block-type
+               perform tally-block-type
+               perform find-block-range
+               move ws-blk-addr   to ws-control-parsed-addr(ws-cnt1)
+               move ws-blk-length to ws-control-length(ws-cnt1)
+               move ws-blk-type   to ws-control-type(ws-cnt1)
+           end-perform
+
+           if has-overflow
+               perform tally-overflow-block-types
+           end-if
+
+           perform print-type-summary
+
            sort ws-control-block
            perform varying ws-cnt1 from 1 by 1 until ws-cnt1 > ws-control-num
-     ****** Check to see if this is possibly a corruption
-               move 0 to ws-cnt2 ws-cnt3 ws-cnt4
-               inspect ws-control-block(ws-cnt1)
-                   tallying ws-cnt2 for all "local-dwe-ENQ-linear-type"
-                            ws-cnt3 for all "Invalid-storage-area"
-                            ws-cnt4 for all "recbuf-linear-type"
-               if ws-cnt2 > 0 or ws-cnt3 > 0 or ws-cnt4
+     ****** Check to see if this is possibly a corruption - against the
+     ****** externally-supplied (or default) signature list
+               move 0 to ws-sig-hit
+               perform varying ws-cnt2 from 1 by 1 until ws-cnt2 > ws-sig-num
+                   move 0 to ws-cnt3
+                   inspect ws-control-text(ws-cnt1)
+                       tallying ws-cnt3 for all
+                           ws-signature(ws-cnt2)(1:ws-signature-len(ws-cnt2))
+                   if ws-cnt3 > 0
+                       add 1 to ws-sig-hit
+                   end-if
+               end-perform
+               if ws-sig-hit > 0
       *            call "CBL_DEBUGBREAK"
                    write out-dump-rec from "     ------- > NEXT BLOCK MAY BE CORRUPTED"
                    perform check-status
                    set corruption-detected to true
                end-if
-               move ws-control-block(ws-cnt1) to out-dump-rec  
+
+     ****** Check the Address:/Length: range against the next block's
+     ****** start address - overlaps and gaps are a stronger corruption
+     ****** signal than the keyword signature list above, now that the
+     ****** table is sorted into true address order
+               compute ws-this-endaddr =
+                   ws-control-parsed-addr(ws-cnt1) + ws-control-length(ws-cnt1)
+               if ws-cnt1 < ws-control-num
+                   move ws-control-parsed-addr(ws-cnt1 + 1) to ws-next-addr
+                   if ws-next-addr < ws-this-endaddr
+                       write out-dump-rec from
+                         "     ------- > ADDRESS RANGE OVERLAPS NEXT BLOCK"
+                       perform check-status
+                       set corruption-detected to true
+                   else
+                       compute ws-gap-size = ws-next-addr - ws-this-endaddr
+                       if ws-gap-size > 78-gap-threshold
+                           write out-dump-rec from
+                             "     ------- > SUSPICIOUS GAP BEFORE NEXT BLOCK"
+                           perform check-status
+                           set corruption-detected to true
+                       end-if
+                   end-if
+               end-if
+
+               move ws-control-text(ws-cnt1) to out-dump-rec
                write out-dump-rec
                perform check-status
-           end-perform                                                                        
-           move spaces to ws-control-block-table           
+
+               move ws-control-parsed-addr(ws-cnt1) to ws-csv-addr-disp
+               move ws-control-length(ws-cnt1)      to ws-csv-length-disp
+               move spaces to csv-rec
+               string function trim(ws-csv-addr-disp)   delimited by size
+                      ","                               delimited by size
+                      function trim(ws-csv-length-disp) delimited by size
+                      ","                                  delimited by size
+                      ws-control-type(ws-cnt1)             delimited by space
+                   into csv-rec
+               end-string
+               write csv-rec
+               perform check-status
+           end-perform
+           move spaces to ws-control-block-table
            move 0 to ws-control-num
-           
+
+           if has-overflow
+               perform print-overflow-blocks
+           end-if
+
            write out-dump-rec from " "
            perform check-status
 
@@ -248,15 +1112,448 @@
 
            .
 
+       tally-overflow-block-types section.
+
+      ***** The Control Block Type Summary is printed before the
+      ***** overflow tail is listed (see print-overflow-blocks), so the
+      ***** overflow file has to be scanned for its block types here,
+      ***** ahead of that summary, or types that only occur in the
+      ***** overflow tail would be silently undercounted. This is a
+      ***** read-only pass purely for the tally; print-overflow-blocks
+      ***** reopens the same file afterwards for the detail/CSV pass.
+      ***** The file is still open for output from spill-overflow-block
+      ***** at this point, so it has to be closed before it can be
+      ***** reopened for input here.
+           close ovflwdump
+           perform check-status
+           display "ovflwfilename" upon environment-name
+           display ws-ovflwfilename upon environment-value
+           open input ovflwdump
+           perform check-status
+           move space to ws-end-of-ovflw-flag
+           perform read-overflow-block
+           perform until end-of-ovflw
+               move ovflw-rec to ws-scan-text
+               perform find-block-type
+               perform tally-block-type
+               perform read-overflow-block
+           end-perform
+           close ovflwdump
+           perform check-status
+           .
+
+       print-overflow-blocks section.
+
+      ***** ws-control-block-table filled up partway through this dump,
+      ***** so the rest of its control blocks were spilled to
+      ***** ws-ovflwfilename by spill-overflow-block, in the order they
+      ***** were found. List them here, after the address-sorted table,
+      ***** so the map is still complete. They are NOT merged into the
+      ***** address sort above and are not range-checked against it or
+      ***** against each other - doing that would mean holding the
+      ***** whole dump in memory at once, which is the very thing the
+      ***** overflow file exists to avoid. tally-overflow-block-types
+      ***** already closed the file after its own pass above, so it is
+      ***** simply reopened for input here.
+           write out-dump-rec from " "
+           perform check-status
+           write out-dump-rec from
+             "Overflow Control Blocks (listed in input order, not address order)"
+           perform check-status
+           write out-dump-rec from
+             "===================================================================="
+           perform check-status
+
+           display "ovflwfilename" upon environment-name
+           display ws-ovflwfilename upon environment-value
+           open input ovflwdump
+           perform check-status
+           move space to ws-end-of-ovflw-flag
+           perform read-overflow-block
+           perform until end-of-ovflw
+               move 0 to ws-sig-hit
+               perform varying ws-cnt2 from 1 by 1 until ws-cnt2 > ws-sig-num
+                   move 0 to ws-cnt3
+                   inspect ovflw-rec
+                       tallying ws-cnt3 for all
+                           ws-signature(ws-cnt2)(1:ws-signature-len(ws-cnt2))
+                   if ws-cnt3 > 0
+                       add 1 to ws-sig-hit
+                   end-if
+               end-perform
+               if ws-sig-hit > 0
+                   write out-dump-rec from "     ------- > NEXT BLOCK MAY BE CORRUPTED"
+                   perform check-status
+                   set corruption-detected to true
+               end-if
+
+               move ovflw-rec to out-dump-rec
+               write out-dump-rec
+               perform check-status
+
+               move ovflw-rec to ws-scan-text
+               perform find-block-type
+               perform find-block-range
+               move ws-blk-addr   to ws-csv-addr-disp
+               move ws-blk-length to ws-csv-length-disp
+               move spaces to csv-rec
+               string function trim(ws-csv-addr-disp)   delimited by size
+                      ","                               delimited by size
+                      function trim(ws-csv-length-disp) delimited by size
+                      ","                                  delimited by size
+                      ws-blk-type                          delimited by space
+                   into csv-rec
+               end-string
+               write csv-rec
+               perform check-status
+
+               perform read-overflow-block
+           end-perform
+           close ovflwdump
+           perform check-status
+           call "CBL_DELETE_FILE" using ws-ovflwfilename
+
+           move 0 to ws-overflow-num
+           set no-overflow to true
+           .
+
+       read-overflow-block section.
+
+           read ovflwdump
+               at end set end-of-ovflw to true
+                      exit section
+           end-read
+           perform check-status
+           .
+
+       find-block-type section.
+
+      ***** Pull the "xxx-type" word out of ws-scan-text (the caller
+      ***** moves the line to scan there first) - the same -type token
+      ***** process-record already spotted via its tally.
+           move spaces to ws-blk-type
+           unstring ws-scan-text delimited by all spaces
+               into ws-text1 ws-text2 ws-text3 ws-text4 ws-text5
+                    ws-text6 ws-text7 ws-text8 ws-text9 ws-text10
+           end-unstring
+
+           move 0 to ws-cnt2
+           inspect ws-text1 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text1 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text2 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text2 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text3 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text3 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text4 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text4 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text5 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text5 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text6 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text6 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text7 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text7 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text8 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text8 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text9 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text9 to ws-blk-type
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-text10 tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0
+               move ws-text10 to ws-blk-type
+           end-if
+
+      ***** the -type token is only looked for in the first 10 words -
+      ***** if process-record's own unbounded tally found one further
+      ***** along the line than that, say so instead of quietly
+      ***** leaving ws-blk-type blank.
+           move 0 to ws-cnt2
+           inspect ws-scan-text tallying ws-cnt2 for all "-type"
+           if ws-cnt2 > 0 and ws-blk-type = spaces
+               display "Control block type beyond first 10 words - "
+                       "skipping type on: " ws-scan-text(1:60)
+           end-if
+           .
+
+       find-block-range section.
+
+      ***** Pull the Address: and Length: values out of ws-scan-text
+      ***** (the caller moves the line to scan there first). The end
+      ***** address a caller needs (e.g. to compare against a
+      ***** neighbour's start) is just ws-blk-addr + ws-blk-length, so
+      ***** it is left for the caller to compute from the two stored
+      ***** fields rather than carried here as a third.
+           move 0 to ws-blk-addr ws-blk-length
+           unstring ws-scan-text delimited by all spaces
+               into ws-text1 ws-text2 ws-text3 ws-text4 ws-text5
+                    ws-text6 ws-text7 ws-text8 ws-text9 ws-text10
+           end-unstring
+
+           if ws-text1 = "Address:" move ws-text2  to ws-blk-addr end-if
+           if ws-text2 = "Address:" move ws-text3  to ws-blk-addr end-if
+           if ws-text3 = "Address:" move ws-text4  to ws-blk-addr end-if
+           if ws-text4 = "Address:" move ws-text5  to ws-blk-addr end-if
+           if ws-text5 = "Address:" move ws-text6  to ws-blk-addr end-if
+           if ws-text6 = "Address:" move ws-text7  to ws-blk-addr end-if
+           if ws-text7 = "Address:" move ws-text8  to ws-blk-addr end-if
+           if ws-text8 = "Address:" move ws-text9  to ws-blk-addr end-if
+           if ws-text9 = "Address:" move ws-text10 to ws-blk-addr end-if
+
+           if ws-text1 = "Length:" move ws-text2  to ws-blk-length end-if
+           if ws-text2 = "Length:" move ws-text3  to ws-blk-length end-if
+           if ws-text3 = "Length:" move ws-text4  to ws-blk-length end-if
+           if ws-text4 = "Length:" move ws-text5  to ws-blk-length end-if
+           if ws-text5 = "Length:" move ws-text6  to ws-blk-length end-if
+           if ws-text6 = "Length:" move ws-text7  to ws-blk-length end-if
+           if ws-text7 = "Length:" move ws-text8  to ws-blk-length end-if
+           if ws-text8 = "Length:" move ws-text9  to ws-blk-length end-if
+           if ws-text9 = "Length:" move ws-text10 to ws-blk-length end-if
+
+      ***** same 10-word window limit as find-block-type - flag it
+      ***** rather than leaving ws-blk-addr/ws-blk-length at 0, which
+      ***** would otherwise sort the block to the front of the
+      ***** address-ordered map and risk a bogus overlap report
+      ***** against whatever legitimately-parsed block sits near
+      ***** address 0.
+           move 0 to ws-cnt2
+           inspect ws-scan-text tallying ws-cnt2 for all "Address:"
+           if ws-cnt2 > 0 and ws-blk-addr = 0
+               display "Control block Address: beyond first 10 words - "
+                       "skipping range on: " ws-scan-text(1:60)
+           end-if
+           move 0 to ws-cnt2
+           inspect ws-scan-text tallying ws-cnt2 for all "Length:"
+           if ws-cnt2 > 0 and ws-blk-length = 0
+               display "Control block Length: beyond first 10 words - "
+                       "skipping range on: " ws-scan-text(1:60)
+           end-if
+           .
+
+       tally-block-type section.
+
+      ***** Find ws-blk-type in the running type-count table for this
+      ***** dump, or add a new entry if this is the first block seen
+      ***** of that type.
+           if ws-blk-type = spaces
+               exit section
+           end-if
+
+           move 0 to ws-cnt3
+           perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-type-num
+               if ws-type-name(ws-cnt4) = ws-blk-type
+                   add 1 to ws-type-count(ws-cnt4)
+                   move ws-cnt4 to ws-cnt3
+               end-if
+           end-perform
+
+           if ws-cnt3 = 0
+               if ws-type-num < 78-type-max
+                   add 1 to ws-type-num
+                   move ws-blk-type to ws-type-name(ws-type-num)
+                   move 1            to ws-type-count(ws-type-num)
+               end-if
+           end-if
+           .
+
+       print-type-summary section.
+
+      ***** Show block counts per -type value before the detailed map,
+      ***** so a dump with thousands of blocks can be triaged at a
+      ***** glance instead of scrolling through the whole address-
+      ***** sorted listing.
+           move "Control Block Type Summary" to out-dump-rec
+           write out-dump-rec
+           perform check-status
+
+           move "---------------------------" to out-dump-rec
+           write out-dump-rec
+           perform check-status
+
+           perform varying ws-cnt4 from 1 by 1 until ws-cnt4 > ws-type-num
+               move spaces to out-dump-rec
+               string ws-type-name(ws-cnt4)  delimited by space
+                      " : "                  delimited by size
+                      ws-type-count(ws-cnt4) delimited by size
+                   into out-dump-rec
+               end-string
+               write out-dump-rec
+               perform check-status
+           end-perform
+
+           move spaces to ws-type-summary-table
+           move 0 to ws-type-num
+
+           write out-dump-rec from " "
+           perform check-status
+           .
+
        rename-corrupt-dump section.
-      ***** Think there could be Shared Memory Corruption so rename Dump to make it visable.      
+      ***** Think there could be Shared Memory Corruption so rename Dump to make it visable.
            move spaces to ws-rename-filename
            string ws-outfile delimited by ".txt"
                   "-CORRUPTION-DETECTED.txt"
                into ws-rename-filename
            call "CBL_RENAME_FILE" using ws-outfile
                                         ws-rename-filename
+
+      ***** Keep the CSV paired with its text memory map under the
+      ***** same corruption-flagged name.
+           move spaces to ws-csv-rename-filename
+           string ws-csvfilename delimited by ".csv"
+                  "-CORRUPTION-DETECTED.csv"
+               into ws-csv-rename-filename
+           call "CBL_RENAME_FILE" using ws-csvfilename
+                                        ws-csv-rename-filename
+           .
+
+       write-audit-entry section.
+
+      ***** Append one line to the standing cross-run audit log for the
+      ***** dump that just closed - run timestamp, input filename, the
+      ***** actual output filename it ended up with (the renamed
+      ***** "-CORRUPTION-DETECTED" name when rename-corrupt-dump fired,
+      ***** otherwise ws-outfile as generated), this dump's sequence
+      ***** number within the input file, and its corruption flag. The
+      ***** log is opened EXTEND so it grows across runs; the first
+      ***** run on a machine gets FILE STATUS 35 (file not found) on
+      ***** that OPEN, so we fall back to OPEN OUTPUT to create it.
+           accept ws-audit-date from date yyyymmdd
+           accept ws-audit-time from time
+           move spaces to ws-audit-ts
+           string ws-audit-date delimited by size
+                  "-"           delimited by size
+                  ws-audit-time delimited by size
+               into ws-audit-ts
+           end-string
+
+           if corruption-detected
+               move ws-rename-filename to ws-audit-outname
+           else
+               move ws-outfile to ws-audit-outname
+           end-if
+           move ws-no-of-dumps to ws-audit-dumpseq-disp
+           if corruption-detected
+               move "YES" to ws-audit-corrupt-disp
+           else
+               move "NO " to ws-audit-corrupt-disp
+           end-if
+
+           display "auditfilename" upon environment-name
+           display ws-auditfilename upon environment-value
+           open extend auditdump
+           if fs-stat = "35"
+               open output auditdump
+           end-if
+           if fs-stat not = "00"
+               perform check-status
+           end-if
+
+           move spaces to audit-rec
+           string ws-audit-ts                           delimited by size
+                  ","                                    delimited by size
+                  ws-infile                               delimited by space
+                  ","                                    delimited by size
+                  ws-audit-outname                        delimited by space
+                  ","                                    delimited by size
+                  function trim(ws-audit-dumpseq-disp)    delimited by size
+                  ","                                    delimited by size
+                  ws-audit-corrupt-disp                   delimited by size
+               into audit-rec
+           end-string
+           write audit-rec
+           perform check-status
+           close auditdump
+           perform check-status
+           .
+
+       save-summary-entry section.
+
+      ***** Remember this dump's details for the end-of-job summary
+      ***** report - same outfile-name resolution as write-audit-entry,
+      ***** plus this dump's own record count and control-block count
+      ***** (captured by the caller into ws-dump-reccount/
+      ***** ws-dump-blockcount just before the table was reset for the
+      ***** next dump). A dump resumed mid-way from a checkpoint only
+      ***** counts records and control blocks seen since the resume
+      ***** point, since the checkpoint file does not carry the
+      ***** pre-checkpoint counts forward.
+           if ws-summary-num < 78-summary-max
+               add 1 to ws-summary-num
+               if corruption-detected
+                   move ws-rename-filename to ws-summary-outname(ws-summary-num)
+               else
+                   move ws-outfile to ws-summary-outname(ws-summary-num)
+               end-if
+               move ws-dump-reccount   to ws-summary-reccount(ws-summary-num)
+               move ws-dump-blockcount to ws-summary-blockcount(ws-summary-num)
+               if corruption-detected
+                   move "YES" to ws-summary-corrupt(ws-summary-num)
+               else
+                   move "NO " to ws-summary-corrupt(ws-summary-num)
+               end-if
+           end-if
+           .
+
+       write-summary-report section.
+
+      ***** Write the whole run's summary in one shot, after the last
+      ***** input file has been processed, so it can be attached to an
+      ***** incident ticket instead of reconstructing the run from a
+      ***** scrollback buffer and a pile of split .txt files.
+           display "summaryfilename" upon environment-name
+           display ws-summaryfilename upon environment-value
+           open output summaryrpt
+           perform check-status
+
+           move "Output File,Record Count,Control Block Count,Corruption Detected"
+               to summary-out-rec
+           write summary-out-rec
+           perform check-status
+
+           perform varying ws-cnt1 from 1 by 1 until ws-cnt1 > ws-summary-num
+               move ws-summary-reccount(ws-cnt1)   to ws-summary-reccount-disp
+               move ws-summary-blockcount(ws-cnt1) to ws-summary-blockcount-disp
+               move spaces to summary-out-rec
+               string ws-summary-outname(ws-cnt1)             delimited by space
+                      ","                                      delimited by size
+                      function trim(ws-summary-reccount-disp)   delimited by size
+                      ","                                      delimited by size
+                      function trim(ws-summary-blockcount-disp) delimited by size
+                      ","                                      delimited by size
+                      ws-summary-corrupt(ws-cnt1)               delimited by size
+                   into summary-out-rec
+               end-string
+               write summary-out-rec
+               perform check-status
+           end-perform
+
+           close summaryrpt
+           perform check-status
            .
 
-           
        end program ESDumpSplitter.
\ No newline at end of file
